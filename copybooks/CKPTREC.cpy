@@ -0,0 +1,10 @@
+*> Checkpoint record for BUGSOLN (//CHKPT DD).
+*> Appended every WS-CKPT-INTERVAL iterations; read back at start-up
+*> to resume WS-VALUE/WS-COUNTER after an abend instead of
+*> reprocessing the whole run.
+01  CHECKPOINT-RECORD.
+    05  CKPT-COUNTER        PIC 9(3).
+    05  CKPT-VALUE          PIC 9(5).
+    05  CKPT-RECORDS-READ   PIC 9(5).
+    05  CKPT-PREV-KEY       PIC 9(6).
+    05  FILLER              PIC X(61).
