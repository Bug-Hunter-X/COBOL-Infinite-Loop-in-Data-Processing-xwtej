@@ -0,0 +1,23 @@
+*> Transaction input record for BUGSOLN (//TRANSIN DD).
+*> The daily feed carries header, detail and trailer records in one
+*> dataset, distinguished by the leading record-type code.
+01  TRANS-RECORD.
+    05  TR-REC-TYPE         PIC X(1).
+    05  FILLER              PIC X(79).
+
+01  TRANS-HEADER-RECORD.
+    05  TH-REC-TYPE         PIC X(1).
+    05  TH-RUN-DATE         PIC X(8).
+    05  TH-RUN-ID           PIC X(8).
+    05  FILLER              PIC X(63).
+
+01  TRANS-DETAIL-RECORD.
+    05  TD-REC-TYPE         PIC X(1).
+    05  TD-KEY              PIC 9(6).
+    05  TD-AMOUNT           PIC 9(5).
+    05  FILLER              PIC X(68).
+
+01  TRANS-TRAILER-RECORD.
+    05  TT-REC-TYPE         PIC X(1).
+    05  TT-RECORD-COUNT     PIC 9(7).
+    05  FILLER              PIC X(72).
