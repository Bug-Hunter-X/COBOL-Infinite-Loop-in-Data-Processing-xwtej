@@ -0,0 +1,6 @@
+*> Audit-trail record for BUGSOLN (//AUDITOUT DD).
+*> One record written per processed transaction.
+01  AUDIT-RECORD.
+    05  AUD-COUNTER         PIC 9(3).
+    05  AUD-VALUE           PIC 9(5).
+    05  FILLER              PIC X(72).
