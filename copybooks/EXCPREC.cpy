@@ -0,0 +1,8 @@
+*> Range-exception record for BUGSOLN (//EXCPOUT DD).
+*> Written whenever WS-VALUE falls outside the expected business
+*> range so a bad run is caught before it feeds downstream.
+01  EXCEPTION-RECORD.
+    05  EXC-COUNTER         PIC 9(3).
+    05  EXC-VALUE           PIC 9(5).
+    05  EXC-REASON          PIC X(30).
+    05  FILLER              PIC X(42).
