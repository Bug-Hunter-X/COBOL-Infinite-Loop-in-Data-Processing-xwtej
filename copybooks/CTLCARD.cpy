@@ -0,0 +1,5 @@
+*> Control-card layout for BUGSOLN.
+*> One 80-byte record read at start-up (//CTLCARD DD or SYSIN).
+01  CONTROL-RECORD.
+    05  CTL-LIMIT           PIC 9(3).
+    05  FILLER              PIC X(77).
