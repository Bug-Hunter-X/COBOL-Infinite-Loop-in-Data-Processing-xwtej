@@ -0,0 +1,3 @@
+*> End-of-job summary report line for BUGSOLN (//RPTOUT DD).
+01  REPORT-RECORD.
+    05  RPT-LINE            PIC X(80).
