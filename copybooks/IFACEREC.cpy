@@ -0,0 +1,13 @@
+*> Downstream GL interface record for BUGSOLN (//GLIFACE DD).
+*> One trailer record per run carrying the final totals so the
+*> general ledger feed job can consume them directly.
+01  INTERFACE-RECORD.
+    05  IF-REC-TYPE         PIC X(2).
+    05  IF-FINAL-VALUE      PIC 9(5).
+    05  IF-TOTAL-COUNT      PIC 9(3).
+    05  IF-RUN-DATE         PIC 9(8).
+    05  IF-RUN-STATUS       PIC X(1).
+        88  IF-RUN-COMPLETE     VALUE 'C'.
+        88  IF-RUN-LIMIT-STOP   VALUE 'L'.
+        88  IF-RUN-ERROR        VALUE 'E'.
+    05  FILLER              PIC X(61).
