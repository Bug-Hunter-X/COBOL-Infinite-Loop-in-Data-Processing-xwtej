@@ -0,0 +1,92 @@
+//BUGSOLN  JOB (ACCTNO),'DAILY BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* BUGSOLN - DAILY DATA-PROCESSING RUN                           *
+//* STEP1 SORTS THE RAW FEED INTO TRANS-DETAIL-RECORD KEY ORDER   *
+//* (TD-KEY, THE 6-DIGIT FIELD STARTING IN COLUMN 2) SO BUGSOLN   *
+//* CAN RELY ON SEQUENCE RATHER THAN SEQUENCE-CHECK THE INPUT.    *
+//* THE SORT KEY IS THE RECORD-TYPE BYTE (COLUMN 1) FOLLOWED BY   *
+//* TD-KEY SO THE HEADER RECORD STAYS FIRST, DETAIL RECORDS SORT  *
+//* INTO KEY ORDER IN THE MIDDLE, AND THE TRAILER RECORD STAYS    *
+//* LAST - A PLAIN SORT ON TD-KEY ALONE WOULD SCATTER THE H AND T *
+//* RECORDS INTO THE MIDDLE OF THE DETAIL RUN.                    *
+//* STEP2 RUNS THE COBOL PROGRAM AGAINST THE SORTED FEED.         *
+//* AUDITOUT/EXCPOUT ARE APPEND-STYLE DATASETS BECAUSE 192/194     *
+//* MUST BE ABLE TO EXTEND THEM ACROSS A RESTART, SO THEY CANNOT   *
+//* BE GDG (+1) GENERATIONS LIKE RPTOUT/GLIFACE.  STEP2 WRITES     *
+//* THEM TO .WORK DATASETS THAT ACCUMULATE ACROSS RESTARTS WITHIN  *
+//* A DAY'S RUN.  STEP3 ONLY FIRES WHEN STEP2 RETURNS 0 (GENUINE   *
+//* END OF FEED, SEE 300-TERMINATE) - IT REPROS THAT DAY'S WORK    *
+//* DATASETS INTO A DATED GDG GENERATION FOR RETENTION AND THEN    *
+//* DELETES THE WORK DATASETS SO THE NEXT DAY'S RUN STARTS CLEAN   *
+//* (192/194'S OPEN EXTEND -> OPEN OUTPUT FALLBACK RECREATES THEM).*
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=SORT
+//SYSOUT   DD SYSOUT=*
+//SORTIN   DD DSN=PROD.BUGSOLN.TRANSIN.RAW,DISP=SHR
+//SORTOUT  DD DSN=&&TRANSIN.SORTED,
+//             DISP=(NEW,PASS,DELETE),
+//             SPACE=(TRK,(10,5)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSIN    DD *
+  INREC IFOUTLEN=81,
+    IFTHEN=(WHEN=(1,1,CH,EQ,C'H'),OVERLAY=(81:C'1')),
+    IFTHEN=(WHEN=(1,1,CH,EQ,C'D'),OVERLAY=(81:C'2')),
+    IFTHEN=(WHEN=(1,1,CH,EQ,C'T'),OVERLAY=(81:C'3'))
+  SORT FIELDS=(81,1,CH,A,2,6,CH,A)
+  OUTREC FIELDS=(1,80)
+/*
+//*
+//STEP2    EXEC PGM=BUGSOLN
+//STEPLIB  DD DSN=PROD.BUGSOLN.LOADLIB,DISP=SHR
+//CTLCARD  DD DSN=PROD.BUGSOLN.CTLCARD,DISP=SHR
+//TRANSIN  DD DSN=&&TRANSIN.SORTED,DISP=(OLD,DELETE)
+//* RPTOUT/GLIFACE ARE GDG BASES SO A NEW GENERATION IS CATALOGUED
+//* EACH DAY - THE JOB CAN RERUN ANY DAY WITHOUT A DUPLICATE-DSN
+//* ALLOCATION FAILURE.  AUDITOUT/EXCPOUT USE A FIXED .WORK DSN WITH
+//* DISP=(MOD,CATLG,CATLG), THE SAME PATTERN AS CHKPT BELOW, SO
+//* 192-OPEN-AUDIT-FILE/194-OPEN-EXCEPTION-FILE CAN ACTUALLY FIND
+//* AN EXISTING, NON-EMPTY DATASET TO EXTEND ON A RESTART INSTEAD
+//* OF GETTING A PRISTINE GENERATION EVERY RUN.  STEP3 BELOW ROLLS
+//* THE WORK DATASETS INTO A GDG GENERATION AND CLEARS THEM OUT ON
+//* A COMPLETED RUN SO THEY DO NOT GROW UNBOUNDED ACROSS RUN DAYS.
+//AUDITOUT DD DSN=PROD.BUGSOLN.AUDITOUT.WORK,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,5)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//RPTOUT   DD DSN=PROD.BUGSOLN.RPTOUT(+1),DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//EXCPOUT  DD DSN=PROD.BUGSOLN.EXCPOUT.WORK,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//GLIFACE  DD DSN=PROD.BUGSOLN.GLIFACE(+1),DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//CHKPT    DD DSN=PROD.BUGSOLN.CHKPT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//* STEP3 ONLY RUNS WHEN STEP2 COMPLETED THE FEED CLEANLY (RETURN
+//* CODE 0 - SEE THE RETURN-CODE SETTING IN 300-TERMINATE).  A
+//* LIMIT-STOP (RC=4) OR AN OPEN/DATA FAILURE (RC=8) LEAVES THE
+//* WORK DATASETS IN PLACE SO THE NEXT RESTART CAN KEEP EXTENDING
+//* THEM, AND NOTHING IS ROTATED UNTIL THE DAY'S FEED IS DONE.
+//STEP3    EXEC PGM=IDCAMS,COND=(0,NE,STEP2)
+//SYSOUT   DD SYSOUT=*
+//AUDWORK  DD DSN=PROD.BUGSOLN.AUDITOUT.WORK,DISP=(OLD,DELETE,KEEP)
+//AUDGEN   DD DSN=PROD.BUGSOLN.AUDITOUT(+1),DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(10,5)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//EXCWORK  DD DSN=PROD.BUGSOLN.EXCPOUT.WORK,DISP=(OLD,DELETE,KEEP)
+//EXCGEN   DD DSN=PROD.BUGSOLN.EXCPOUT(+1),DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSIN    DD *
+  REPRO INFILE(AUDWORK) OUTFILE(AUDGEN)
+  REPRO INFILE(EXCWORK) OUTFILE(EXCGEN)
+  DELETE PROD.BUGSOLN.AUDITOUT.WORK
+  DELETE PROD.BUGSOLN.EXCPOUT.WORK
+/*
+//
