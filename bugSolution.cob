@@ -1,29 +1,523 @@
+       >>SOURCE FORMAT FREE
+*> ===================================================================
+*> PROGRAM-ID. BUGSOLN
+*> Daily batch data-processing job.  Originally a fixed 5-pass
+*> accumulation loop; the processing limit now comes from a control
+*> card so operations can adjust the daily batch size without a
+*> recompile.
+*> ===================================================================
+IDENTIFICATION DIVISION.
+PROGRAM-ID. BUGSOLN.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT CONTROL-FILE ASSIGN TO "CTLCARD"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS WS-CTL-STATUS.
+
+    SELECT TRANS-FILE ASSIGN TO "TRANSIN"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS WS-TRANS-STATUS.
+
+    SELECT AUDIT-FILE ASSIGN TO "AUDITOUT"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS WS-AUDIT-STATUS.
+
+    SELECT REPORT-FILE ASSIGN TO "RPTOUT"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS WS-REPORT-STATUS.
+
+    SELECT CHECKPOINT-FILE ASSIGN TO "CHKPT"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS WS-CKPT-STATUS.
+
+    SELECT EXCEPTION-FILE ASSIGN TO "EXCPOUT"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS WS-EXCEPTION-STATUS.
+
+    SELECT INTERFACE-FILE ASSIGN TO "GLIFACE"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS WS-IFACE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  CONTROL-FILE
+    RECORD CONTAINS 80 CHARACTERS.
+COPY CTLCARD.
+
+FD  TRANS-FILE
+    RECORD CONTAINS 80 CHARACTERS.
+COPY TRANREC.
+
+FD  AUDIT-FILE
+    RECORD CONTAINS 80 CHARACTERS.
+COPY AUDITREC.
+
+FD  REPORT-FILE
+    RECORD CONTAINS 80 CHARACTERS.
+COPY RPTREC.
+
+FD  CHECKPOINT-FILE
+    RECORD CONTAINS 80 CHARACTERS.
+COPY CKPTREC.
+
+FD  EXCEPTION-FILE
+    RECORD CONTAINS 80 CHARACTERS.
+COPY EXCPREC.
+
+FD  INTERFACE-FILE
+    RECORD CONTAINS 80 CHARACTERS.
+COPY IFACEREC.
+
+WORKING-STORAGE SECTION.
 01  WS-AREA.
     05  WS-VALUE PIC 9(5) VALUE 0.
     05  WS-FLAG PIC X VALUE 'N'.
     05  WS-COUNTER PIC 9(3) VALUE 0.
 
+01  WS-CONTROL.
+    05  WS-LIMIT            PIC 9(3) VALUE 5.
+    05  WS-RUN-DETAIL-COUNT PIC 9(3) VALUE 0.
+    05  WS-CTL-STATUS       PIC X(2) VALUE '00'.
+    05  WS-CTL-EOF          PIC X VALUE 'N'.
+    05  WS-TRANS-STATUS     PIC X(2) VALUE '00'.
+    05  WS-TRANS-OPEN       PIC X VALUE 'N'.
+    05  WS-AUDIT-STATUS     PIC X(2) VALUE '00'.
+    05  WS-AUDIT-OPEN       PIC X VALUE 'N'.
+    05  WS-EXCP-OPEN        PIC X VALUE 'N'.
+    05  WS-REPORT-STATUS    PIC X(2) VALUE '00'.
+    05  WS-STOP-REASON      PIC X VALUE SPACE.
+        88  WS-STOP-COMPLETE    VALUE 'C'.
+        88  WS-STOP-LIMIT       VALUE 'L'.
+        88  WS-STOP-ERROR       VALUE 'E'.
+
+01  WS-RUN-DATE-TIME.
+    05  WS-RUN-DATE         PIC 9(8).
+    05  WS-RUN-TIME         PIC 9(8).
+
+01  WS-CHECKPOINT.
+    05  WS-CKPT-STATUS      PIC X(2) VALUE '00'.
+    05  WS-CKPT-INTERVAL    PIC 9(3) VALUE 2.
+    05  WS-CKPT-EOF         PIC X VALUE 'N'.
+    05  WS-RESTART-FLAG     PIC X VALUE 'N'.
+    05  WS-SKIP-COUNT       PIC 9(5) VALUE 0.
+    05  WS-RECORDS-READ     PIC 9(5) VALUE 0.
+    05  WS-EOF-REACHED      PIC X VALUE 'N'.
+
+01  WS-VALIDATION.
+    05  WS-VALUE-MIN        PIC 9(5) VALUE 00001.
+    05  WS-VALUE-MAX        PIC 9(5) VALUE 99000.
+    05  WS-EXCEPTION-STATUS PIC X(2) VALUE '00'.
+    05  WS-EXCEPTION-REASON PIC X(30).
+    05  WS-IFACE-STATUS     PIC X(2) VALUE '00'.
+    05  WS-PREV-KEY         PIC 9(6) VALUE ZEROS.
+
+01  WS-TIMING.
+    05  WS-START-TIME       PIC 9(8) VALUE 0.
+    05  WS-END-TIME         PIC 9(8) VALUE 0.
+    05  WS-START-HSEC       PIC 9(8) VALUE 0.
+    05  WS-END-HSEC         PIC 9(8) VALUE 0.
+    05  WS-ELAPSED-HSEC     PIC 9(8) VALUE 0.
+    05  WS-ELAPSED-SECONDS  PIC 9(6)V99 VALUE 0.
+    05  WS-THROUGHPUT       PIC 9(6)V99 VALUE 0.
+    05  WS-ELAPSED-SECONDS-D PIC ZZZZZ9.99.
+    05  WS-THROUGHPUT-D     PIC ZZZZZ9.99.
+    05  WS-HH               PIC 9(2).
+    05  WS-MM               PIC 9(2).
+    05  WS-SS               PIC 9(2).
+    05  WS-HS               PIC 9(2).
+
 PROCEDURE DIVISION.
 
     PERFORM 100-INITIALIZE.
-    PERFORM 200-PROCESS-DATA.
+    PERFORM 200-PROCESS-DATA UNTIL WS-FLAG = 'N'.
     PERFORM 300-TERMINATE.
 
 100-INITIALIZE SECTION.
     MOVE ZEROS TO WS-VALUE
+    MOVE ZEROS TO WS-RUN-DETAIL-COUNT
     MOVE 'Y' TO WS-FLAG
+    ACCEPT WS-START-TIME FROM TIME
+    MOVE FUNCTION CURRENT-DATE (1:8) TO WS-RUN-DATE
+    MOVE FUNCTION CURRENT-DATE (9:8) TO WS-RUN-TIME
+    PERFORM 150-READ-CONTROL-CARD.
+    PERFORM 170-CHECK-RESTART.
+    PERFORM 180-OPEN-TRANS-FILE.
+    PERFORM 190-SKIP-PROCESSED-RECORDS.
+    PERFORM 192-OPEN-AUDIT-FILE.
+    PERFORM 194-OPEN-EXCEPTION-FILE.
+
+150-READ-CONTROL-CARD SECTION.
+*> Pick up the daily processing limit from the control card.
+*> No card, or a card with a zero limit, keeps the long-standing
+*> default of 5 so the job still runs on a plain JCL override.
+    OPEN INPUT CONTROL-FILE
+    IF WS-CTL-STATUS = '00'
+        READ CONTROL-FILE
+            AT END
+                MOVE 'Y' TO WS-CTL-EOF
+        END-READ
+        IF WS-CTL-EOF = 'N' AND CTL-LIMIT > 0
+            MOVE CTL-LIMIT TO WS-LIMIT
+        END-IF
+        CLOSE CONTROL-FILE
+    END-IF.
+
+170-CHECK-RESTART SECTION.
+*> A checkpoint dataset from a prior, abended or limit-stopped run
+*> lets us resume WS-VALUE/WS-COUNTER/WS-PREV-KEY instead of
+*> reprocessing from the start.
+    OPEN INPUT CHECKPOINT-FILE
+    IF WS-CKPT-STATUS = '00'
+        PERFORM UNTIL WS-CKPT-EOF = 'Y'
+            READ CHECKPOINT-FILE
+                AT END
+                    MOVE 'Y' TO WS-CKPT-EOF
+                NOT AT END
+                    MOVE CKPT-COUNTER TO WS-COUNTER
+                    MOVE CKPT-VALUE TO WS-VALUE
+                    MOVE CKPT-RECORDS-READ TO WS-RECORDS-READ
+                    MOVE CKPT-PREV-KEY TO WS-PREV-KEY
+                    MOVE 'Y' TO WS-RESTART-FLAG
+            END-READ
+        END-PERFORM
+        CLOSE CHECKPOINT-FILE
+    END-IF.
+
+180-OPEN-TRANS-FILE SECTION.
+*> WS-VALUE/WS-COUNTER are now driven by real transaction records
+*> instead of an in-memory counter.  A missing or empty dataset just
+*> ends the run with nothing processed.
+    OPEN INPUT TRANS-FILE
+    IF WS-TRANS-STATUS = '00'
+        MOVE 'Y' TO WS-TRANS-OPEN
+    ELSE
+        MOVE 'N' TO WS-FLAG
+        MOVE 'E' TO WS-STOP-REASON
+    END-IF.
+
+190-SKIP-PROCESSED-RECORDS SECTION.
+*> Re-position the transaction file past the records (header, detail
+*> and trailer alike) a prior run already consumed as of the last
+*> checkpoint.  Running out of records while repositioning means
+*> TRANSIN has fewer records than the checkpoint expects - a data
+*> integrity problem, not a clean end of feed.
+    IF WS-RESTART-FLAG = 'Y' AND WS-FLAG = 'Y'
+        MOVE WS-RECORDS-READ TO WS-SKIP-COUNT
+        PERFORM WS-SKIP-COUNT TIMES
+            READ TRANS-FILE
+                AT END
+                    MOVE 'N' TO WS-FLAG
+                    MOVE 'E' TO WS-STOP-REASON
+            END-READ
+        END-PERFORM
+    END-IF.
+
+192-OPEN-AUDIT-FILE SECTION.
+*> A restart should append to the existing audit trail rather than
+*> truncate it.  EXTEND requires the dataset to already exist, so a
+*> fresh run falls back to OPEN OUTPUT, same pattern as 270-WRITE-
+*> CHECKPOINT uses for the checkpoint dataset.
+    OPEN EXTEND AUDIT-FILE
+    IF WS-AUDIT-STATUS NOT = '00'
+        OPEN OUTPUT AUDIT-FILE
+    END-IF
+    IF WS-AUDIT-STATUS = '00'
+        MOVE 'Y' TO WS-AUDIT-OPEN
+    ELSE
+        DISPLAY 'AUDIT FILE OPEN ERROR, STATUS: ' WS-AUDIT-STATUS
+        MOVE 'N' TO WS-FLAG
+        MOVE 'E' TO WS-STOP-REASON
+    END-IF.
+
+194-OPEN-EXCEPTION-FILE SECTION.
+*> Same append-on-restart treatment as the audit file, so a resumed
+*> run does not lose the exceptions already logged before the abend.
+    OPEN EXTEND EXCEPTION-FILE
+    IF WS-EXCEPTION-STATUS NOT = '00'
+        OPEN OUTPUT EXCEPTION-FILE
+    END-IF
+    IF WS-EXCEPTION-STATUS = '00'
+        MOVE 'Y' TO WS-EXCP-OPEN
+    ELSE
+        DISPLAY 'EXCEPTION FILE OPEN ERROR, STATUS: ' WS-EXCEPTION-STATUS
+        MOVE 'N' TO WS-FLAG
+        MOVE 'E' TO WS-STOP-REASON
+    END-IF.
 
 200-PROCESS-DATA SECTION.
-    IF WS-FLAG = 'Y' THEN 
-        ADD 1 TO WS-VALUE
-        ADD 1 TO WS-COUNTER
-        DISPLAY WS-VALUE
-        IF WS-COUNTER > 5 THEN
+*> The daily feed carries header, detail and trailer records; only
+*> detail records drive WS-VALUE/WS-COUNTER.
+    READ TRANS-FILE
+        AT END
             MOVE 'N' TO WS-FLAG
+            MOVE 'Y' TO WS-EOF-REACHED
+            MOVE 'C' TO WS-STOP-REASON
+        NOT AT END
+            ADD 1 TO WS-RECORDS-READ
+            EVALUATE TR-REC-TYPE
+                WHEN 'H'
+                    PERFORM 210-PROCESS-HEADER
+                WHEN 'D'
+                    PERFORM 220-PROCESS-DETAIL
+                WHEN 'T'
+                    PERFORM 230-PROCESS-TRAILER
+                WHEN OTHER
+                    DISPLAY 'UNKNOWN RECORD TYPE: ' TR-REC-TYPE
+            END-EVALUATE
+    END-READ.
+
+210-PROCESS-HEADER SECTION.
+    DISPLAY 'HEADER RUN-ID: ' TH-RUN-ID.
+
+220-PROCESS-DETAIL SECTION.
+*> WS-COUNTER is the job's cumulative total, carried across restarts
+*> via the checkpoint.  WS-RUN-DETAIL-COUNT is this execution's own
+*> tally and is what WS-LIMIT (the daily batch-size control) caps -
+*> comparing the limit against the cumulative WS-COUNTER instead
+*> would re-trip on the very first detail of every restart.
+    PERFORM 225-CHECK-SEQUENCE
+    ADD TD-AMOUNT TO WS-VALUE
+        ON SIZE ERROR
+            MOVE 'WS-VALUE OVERFLOW ON ADD' TO WS-EXCEPTION-REASON
+            PERFORM 245-WRITE-EXCEPTION-RECORD
+    END-ADD
+    ADD 1 TO WS-COUNTER
+    ADD 1 TO WS-RUN-DETAIL-COUNT
+    DISPLAY WS-VALUE
+    PERFORM 240-VALIDATE-RANGE
+    PERFORM 260-WRITE-AUDIT-RECORD
+    IF WS-RUN-DETAIL-COUNT >= WS-LIMIT
+        PERFORM 270-WRITE-CHECKPOINT
+        MOVE 'N' TO WS-FLAG
+        MOVE 'L' TO WS-STOP-REASON
+    ELSE
+        IF FUNCTION MOD(WS-COUNTER, WS-CKPT-INTERVAL) = 0
+            PERFORM 270-WRITE-CHECKPOINT
         END-IF
+    END-IF.
+
+225-CHECK-SEQUENCE SECTION.
+*> The JCL pre-sort puts detail records into TD-KEY order, but the
+*> program itself must notice a dataset fed straight into this step
+*> out of sequence (e.g. STEP1 bypassed) rather than silently
+*> summing an out-of-order feed.
+    IF TD-KEY < WS-PREV-KEY
+        MOVE 'DETAIL OUT OF SEQUENCE' TO WS-EXCEPTION-REASON
+        PERFORM 245-WRITE-EXCEPTION-RECORD
+    END-IF
+    MOVE TD-KEY TO WS-PREV-KEY.
+
+230-PROCESS-TRAILER SECTION.
+    DISPLAY 'TRAILER RECORD COUNT: ' TT-RECORD-COUNT.
+
+240-VALIDATE-RANGE SECTION.
+*> Catch a bad run before it feeds downstream - anything outside
+*> the expected business range is routed to the exception file
+*> instead of silently flowing through.
+    IF WS-VALUE < WS-VALUE-MIN
+        MOVE 'WS-VALUE BELOW MINIMUM' TO WS-EXCEPTION-REASON
+        PERFORM 245-WRITE-EXCEPTION-RECORD
     ELSE
-        DISPLAY 'End of Process'
+        IF WS-VALUE > WS-VALUE-MAX
+            MOVE 'WS-VALUE ABOVE MAXIMUM' TO WS-EXCEPTION-REASON
+            PERFORM 245-WRITE-EXCEPTION-RECORD
+        END-IF
+    END-IF.
+
+245-WRITE-EXCEPTION-RECORD SECTION.
+    MOVE SPACES TO EXCEPTION-RECORD
+    MOVE WS-COUNTER TO EXC-COUNTER
+    MOVE WS-VALUE TO EXC-VALUE
+    MOVE WS-EXCEPTION-REASON TO EXC-REASON
+    WRITE EXCEPTION-RECORD.
+
+260-WRITE-AUDIT-RECORD SECTION.
+*> Durable trail for reconciliation - one line per processed record.
+    MOVE SPACES TO AUDIT-RECORD
+    MOVE WS-COUNTER TO AUD-COUNTER
+    MOVE WS-VALUE TO AUD-VALUE
+    WRITE AUDIT-RECORD.
+
+270-WRITE-CHECKPOINT SECTION.
+*> Append a restart point every WS-CKPT-INTERVAL iterations so an
+*> abend only costs the work since the last checkpoint.  EXTEND
+*> requires the dataset to already exist, so the first checkpoint
+*> of a run creates it with OPEN OUTPUT instead.
+    OPEN EXTEND CHECKPOINT-FILE
+    IF WS-CKPT-STATUS NOT = '00'
+        OPEN OUTPUT CHECKPOINT-FILE
     END-IF
+    MOVE SPACES TO CHECKPOINT-RECORD
+    MOVE WS-COUNTER TO CKPT-COUNTER
+    MOVE WS-VALUE TO CKPT-VALUE
+    MOVE WS-RECORDS-READ TO CKPT-RECORDS-READ
+    MOVE WS-PREV-KEY TO CKPT-PREV-KEY
+    WRITE CHECKPOINT-RECORD
+    CLOSE CHECKPOINT-FILE.
+
+275-CLEAR-CHECKPOINT SECTION.
+*> A clean finish has nothing to restart from; truncate the
+*> checkpoint dataset so tomorrow's run does not mistake a prior,
+*> successfully-completed run for one that abended mid-stream.
+    OPEN OUTPUT CHECKPOINT-FILE
+    IF WS-CKPT-STATUS NOT = '00'
+        DISPLAY 'CHECKPOINT FILE CLEAR ERROR, STATUS: ' WS-CKPT-STATUS
+    END-IF
+    CLOSE CHECKPOINT-FILE.
 
 300-TERMINATE SECTION.
-    STOP RUN.
\ No newline at end of file
+    IF WS-TRANS-OPEN = 'Y'
+        CLOSE TRANS-FILE
+    END-IF
+    IF WS-AUDIT-OPEN = 'Y'
+        CLOSE AUDIT-FILE
+    END-IF
+    IF WS-EXCP-OPEN = 'Y'
+        CLOSE EXCEPTION-FILE
+    END-IF
+    IF WS-EOF-REACHED = 'Y'
+        PERFORM 275-CLEAR-CHECKPOINT
+    END-IF
+    PERFORM 310-COMPUTE-ELAPSED-TIME
+    PERFORM 320-WRITE-SUMMARY-REPORT
+    PERFORM 330-WRITE-INTERFACE-FILE
+*> RETURN-CODE drives the JCL's AUDITOUT/EXCPOUT rotation step, which
+*> only REPROs and rotates them into today's GDG generation when this
+*> step actually completed cleanly (0) - a limit-stop (4) still has a
+*> restart pending so nothing should roll over yet, and an open/data
+*> failure (8) should not risk rotating a run that did not finish.
+    EVALUATE TRUE
+        WHEN WS-STOP-COMPLETE
+            MOVE 0 TO RETURN-CODE
+        WHEN WS-STOP-LIMIT
+            MOVE 4 TO RETURN-CODE
+        WHEN OTHER
+            MOVE 8 TO RETURN-CODE
+    END-EVALUATE
+    DISPLAY 'End of Process'
+    STOP RUN.
+
+310-COMPUTE-ELAPSED-TIME SECTION.
+*> Elapsed time and throughput so operations can spot a run
+*> degrading before it blows the batch window.
+    ACCEPT WS-END-TIME FROM TIME
+    MOVE WS-START-TIME (1:2) TO WS-HH
+    MOVE WS-START-TIME (3:2) TO WS-MM
+    MOVE WS-START-TIME (5:2) TO WS-SS
+    MOVE WS-START-TIME (7:2) TO WS-HS
+    COMPUTE WS-START-HSEC = ((WS-HH * 3600) + (WS-MM * 60) + WS-SS) * 100
+        + WS-HS
+    MOVE WS-END-TIME (1:2) TO WS-HH
+    MOVE WS-END-TIME (3:2) TO WS-MM
+    MOVE WS-END-TIME (5:2) TO WS-SS
+    MOVE WS-END-TIME (7:2) TO WS-HS
+    COMPUTE WS-END-HSEC = ((WS-HH * 3600) + (WS-MM * 60) + WS-SS) * 100
+        + WS-HS
+    IF WS-END-HSEC >= WS-START-HSEC
+        COMPUTE WS-ELAPSED-HSEC = WS-END-HSEC - WS-START-HSEC
+    ELSE
+        COMPUTE WS-ELAPSED-HSEC = (8640000 + WS-END-HSEC) - WS-START-HSEC
+    END-IF
+    COMPUTE WS-ELAPSED-SECONDS = WS-ELAPSED-HSEC / 100
+    IF WS-ELAPSED-SECONDS > 0
+        COMPUTE WS-THROUGHPUT ROUNDED = WS-COUNTER / WS-ELAPSED-SECONDS
+    ELSE
+        MOVE 0 TO WS-THROUGHPUT
+    END-IF
+    MOVE WS-ELAPSED-SECONDS TO WS-ELAPSED-SECONDS-D
+    MOVE WS-THROUGHPUT TO WS-THROUGHPUT-D
+    DISPLAY 'ELAPSED SECONDS: ' WS-ELAPSED-SECONDS-D
+    DISPLAY 'ITERATIONS PER SECOND: ' WS-THROUGHPUT-D.
+
+320-WRITE-SUMMARY-REPORT SECTION.
+*> Job-completion summary for operations - final value, iteration
+*> count and run date/time, so there is no need to grep SYSOUT.
+*> WS-STOP-REASON tells us which of the three ways the run ended:
+*> genuine end of feed ('C'), cut short by the control-card limit
+*> with a checkpoint to resume from ('L'), or a file-open/data-
+*> integrity failure that stopped the run early ('E') - each gets
+*> its own message instead of folding the error case into the
+*> limit-stop wording and hiding it from whoever reconciles RPTOUT.
+    OPEN OUTPUT REPORT-FILE
+    IF WS-REPORT-STATUS = '00'
+        MOVE SPACES TO RPT-LINE
+        STRING 'BUGSOLN END-OF-JOB SUMMARY' DELIMITED BY SIZE
+            INTO RPT-LINE
+        WRITE REPORT-RECORD
+        MOVE SPACES TO RPT-LINE
+        STRING 'RUN DATE: ' DELIMITED BY SIZE
+            WS-RUN-DATE DELIMITED BY SIZE
+            '  RUN TIME: ' DELIMITED BY SIZE
+            WS-RUN-TIME DELIMITED BY SIZE
+            INTO RPT-LINE
+        WRITE REPORT-RECORD
+        MOVE SPACES TO RPT-LINE
+        EVALUATE TRUE
+            WHEN WS-STOP-COMPLETE
+                STRING 'RUN STATUS: COMPLETE - END OF FEED REACHED'
+                    DELIMITED BY SIZE INTO RPT-LINE
+            WHEN WS-STOP-LIMIT
+                STRING 'RUN STATUS: STOPPED AT LIMIT - FEED NOT '
+                    DELIMITED BY SIZE
+                    'FULLY PROCESSED, RESTART REQUIRED' DELIMITED BY SIZE
+                    INTO RPT-LINE
+            WHEN OTHER
+                STRING 'RUN STATUS: ERROR - FILE OPEN OR DATA '
+                    DELIMITED BY SIZE
+                    'INTEGRITY FAILURE, SEE SYSOUT' DELIMITED BY SIZE
+                    INTO RPT-LINE
+        END-EVALUATE
+        WRITE REPORT-RECORD
+        MOVE SPACES TO RPT-LINE
+        STRING 'FINAL WS-VALUE: ' DELIMITED BY SIZE
+            WS-VALUE DELIMITED BY SIZE
+            INTO RPT-LINE
+        WRITE REPORT-RECORD
+        MOVE SPACES TO RPT-LINE
+        STRING 'TOTAL ITERATIONS: ' DELIMITED BY SIZE
+            WS-COUNTER DELIMITED BY SIZE
+            INTO RPT-LINE
+        WRITE REPORT-RECORD
+        MOVE SPACES TO RPT-LINE
+        STRING 'ELAPSED SECONDS: ' DELIMITED BY SIZE
+            WS-ELAPSED-SECONDS-D DELIMITED BY SIZE
+            '  ITERATIONS/SEC: ' DELIMITED BY SIZE
+            WS-THROUGHPUT-D DELIMITED BY SIZE
+            INTO RPT-LINE
+        WRITE REPORT-RECORD
+        CLOSE REPORT-FILE
+    ELSE
+        DISPLAY 'REPORT FILE OPEN ERROR, STATUS: ' WS-REPORT-STATUS
+    END-IF.
+
+330-WRITE-INTERFACE-FILE SECTION.
+*> One formatted trailer record per run so the general ledger feed
+*> job can pick up the final totals directly instead of someone
+*> re-keying numbers off the console output.  IF-RUN-STATUS tells
+*> the GL feed whether WS-VALUE/WS-COUNTER are the day's true final
+*> totals ('C'), a partial run cut short by the control-card limit
+*> ('L') that still has more of the feed to process, or a run that
+*> stopped early on a file-open/data-integrity failure ('E') and
+*> should not be reconciled as either of the other two.
+    OPEN OUTPUT INTERFACE-FILE
+    IF WS-IFACE-STATUS = '00'
+        MOVE SPACES TO INTERFACE-RECORD
+        MOVE 'TR' TO IF-REC-TYPE
+        MOVE WS-VALUE TO IF-FINAL-VALUE
+        MOVE WS-COUNTER TO IF-TOTAL-COUNT
+        MOVE WS-RUN-DATE TO IF-RUN-DATE
+        EVALUATE TRUE
+            WHEN WS-STOP-COMPLETE
+                SET IF-RUN-COMPLETE TO TRUE
+            WHEN WS-STOP-LIMIT
+                SET IF-RUN-LIMIT-STOP TO TRUE
+            WHEN OTHER
+                SET IF-RUN-ERROR TO TRUE
+        END-EVALUATE
+        WRITE INTERFACE-RECORD
+        CLOSE INTERFACE-FILE
+    ELSE
+        DISPLAY 'INTERFACE FILE OPEN ERROR, STATUS: ' WS-IFACE-STATUS
+    END-IF.
